@@ -1,7 +1,53 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID. Calculator.
 
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILENAME
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+    SELECT AUDIT-FILE ASSIGN TO "CALCAUDIT.LOG"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+    SELECT CTRL-REPORT-FILE ASSIGN TO "CALCCTRL.RPT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CTRL-FILE-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CALCCKPT.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+    SELECT GL-FILE ASSIGN TO "CALCGL.OUT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GL-FILE-STATUS.
+
+    SELECT GL-SEQUENCE-FILE ASSIGN TO "CALCGLSEQ.DAT"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-GLSEQ-FILE-STATUS.
+
 DATA DIVISION.
+FILE SECTION.
+FD TRANS-FILE.
+    COPY TRANREC.
+
+FD AUDIT-FILE.
+    COPY AUDITREC.
+
+FD CTRL-REPORT-FILE.
+    COPY CTRLRPT.
+
+FD CHECKPOINT-FILE.
+    COPY CHKPREC.
+
+FD GL-FILE.
+    COPY GLREC.
+
+FD GL-SEQUENCE-FILE.
+    COPY GLSEQ.
+
 WORKING-STORAGE SECTION.
 01 NUMBER-A PIC S9(4)V9(6).
 01 NUMBER-B PIC S9(4)V9(6).
@@ -9,42 +55,492 @@ WORKING-STORAGE SECTION.
 01 RESULT PIC S9(4)V9(6).
 01 RESULT-DISPLAY PIC Z(4).
 
+01 WS-RUN-MODE PIC X(1) VALUE 'I'.
+    88 INTERACTIVE-MODE VALUE 'I'.
+    88 BATCH-MODE VALUE 'B'.
+
+01 WS-TRANS-FILENAME PIC X(100).
+01 WS-TRANS-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-EOF-SWITCH PIC X(1) VALUE 'N'.
+    88 END-OF-TRANS-FILE VALUE 'Y'.
+
+01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-SYS-DATE PIC X(8).
+01 WS-SYS-TIME PIC X(8).
+
+01 WS-CTRL-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-BATCH-TOTAL-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-ADD-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-SUB-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-MUL-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-DIV-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-PCT-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-MOD-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-REJECT-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-RECORD-COUNT PIC 9(9) VALUE 0.
+01 WS-BATCH-RESULT-SUM PIC S9(9)V9(6) VALUE 0.
+01 WS-COUNT-DISPLAY PIC ZZZ,ZZZ,ZZ9.
+01 WS-SUM-DISPLAY PIC -(9)9.999999.
+
+01 WS-SIZE-ERROR-FLAG PIC X(1) VALUE 'N'.
+    88 SIZE-ERROR-OCCURRED VALUE 'Y'.
+
+01 WS-INVALID-OPERATOR-FLAG PIC X(1) VALUE 'N'.
+    88 INVALID-OPERATOR VALUE 'Y'.
+
+01 WS-CKPT-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-RESTART-FLAG PIC X(1) VALUE 'N'.
+    88 RESTART-REQUESTED VALUE 'Y'.
+01 WS-CHECKPOINT-KEY PIC 9(6) VALUE 0.
+01 WS-LAST-PROCESSED-KEY PIC 9(6) VALUE 0.
+01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(3) VALUE 0.
+01 WS-CHECKPOINT-INTERVAL PIC 9(3) VALUE 1.
+
+01 WS-STEP-INDEX PIC 9(1) VALUE 0.
+01 WS-CHAIN-CONTINUE PIC X(1) VALUE 'N'.
+    88 CHAIN-CONTINUES VALUE 'Y'.
+
+01 WS-GL-FILE-STATUS PIC X(2) VALUE '00'.
+01 WS-GL-REFERENCE PIC 9(9) VALUE 0.
+01 WS-GLSEQ-FILE-STATUS PIC X(2) VALUE '00'.
+
 PROCEDURE DIVISION.
-       MOVE 0.0 TO RESULT.
+MAIN-LOGIC.
+    PERFORM OPEN-AUDIT-FILE.
+    PERFORM OPEN-GL-FILE.
+    PERFORM READ-GL-SEQUENCE.
+
+    DISPLAY 'Run mode (I=Interactive, B=Batch): ' WITH NO ADVANCING.
+    ACCEPT WS-RUN-MODE.
+
+    IF BATCH-MODE
+        PERFORM BATCH-DRIVER
+    ELSE
+        PERFORM INTERACTIVE-DRIVER
+    END-IF.
+
+    CLOSE AUDIT-FILE.
+    CLOSE GL-FILE.
+    PERFORM WRITE-GL-SEQUENCE.
+
+    STOP RUN.
+
+OPEN-AUDIT-FILE.
+    OPEN EXTEND AUDIT-FILE.
+    IF WS-AUDIT-FILE-STATUS = '35'
+        OPEN OUTPUT AUDIT-FILE
+        CLOSE AUDIT-FILE
+        OPEN EXTEND AUDIT-FILE
+    END-IF.
+
+OPEN-GL-FILE.
+    OPEN EXTEND GL-FILE.
+    IF WS-GL-FILE-STATUS = '35'
+        OPEN OUTPUT GL-FILE
+        CLOSE GL-FILE
+        OPEN EXTEND GL-FILE
+    END-IF.
+
+READ-GL-SEQUENCE.
+    OPEN INPUT GL-SEQUENCE-FILE.
+    IF WS-GLSEQ-FILE-STATUS NOT = '00'
+        MOVE 0 TO WS-GL-REFERENCE
+    ELSE
+        READ GL-SEQUENCE-FILE
+            AT END
+                MOVE 0 TO WS-GL-REFERENCE
+            NOT AT END
+                MOVE GL-SEQ-LAST-REFERENCE TO WS-GL-REFERENCE
+        END-READ
+        CLOSE GL-SEQUENCE-FILE
+    END-IF.
+
+WRITE-GL-SEQUENCE.
+    OPEN OUTPUT GL-SEQUENCE-FILE.
+    MOVE SPACES TO GL-SEQUENCE-RECORD.
+    MOVE WS-GL-REFERENCE TO GL-SEQ-LAST-REFERENCE.
+    WRITE GL-SEQUENCE-RECORD.
+    CLOSE GL-SEQUENCE-FILE.
+
+INTERACTIVE-DRIVER.
+    MOVE 0.0 TO RESULT.
+
+    DISPLAY 'Input A: ' WITH NO ADVANCING.
+    ACCEPT NUMBER-A.
+
+    DISPLAY 'Input operator: ' WITH NO ADVANCING.
+    ACCEPT OPERATOR.
+
+    DISPLAY 'Input B: ' WITH NO ADVANCING.
+    ACCEPT NUMBER-B.
+
+    PERFORM EXECUTE-STEP-AND-LOG.
+
+    MOVE 'Y' TO WS-CHAIN-CONTINUE.
+    PERFORM UNTIL NOT CHAIN-CONTINUES
+        DISPLAY 'Chain another operation onto RESULT? (Y/N): '
+            WITH NO ADVANCING
+        ACCEPT WS-CHAIN-CONTINUE
+
+        IF CHAIN-CONTINUES
+            MOVE RESULT TO NUMBER-A
+
+            DISPLAY 'Input operator: ' WITH NO ADVANCING
+            ACCEPT OPERATOR
+
+            DISPLAY 'Input B: ' WITH NO ADVANCING
+            ACCEPT NUMBER-B
+
+            PERFORM EXECUTE-STEP-AND-LOG
+        END-IF
+    END-PERFORM.
+
+BATCH-DRIVER.
+    DISPLAY 'Transaction file: ' WITH NO ADVANCING.
+    ACCEPT WS-TRANS-FILENAME.
+
+    DISPLAY 'Restart from checkpoint (Y/N): ' WITH NO ADVANCING.
+    ACCEPT WS-RESTART-FLAG.
+
+    IF RESTART-REQUESTED
+        PERFORM READ-CHECKPOINT
+    ELSE
+        MOVE 0 TO WS-CHECKPOINT-KEY
+    END-IF.
+
+    MOVE WS-CHECKPOINT-KEY TO WS-LAST-PROCESSED-KEY.
+
+    OPEN INPUT TRANS-FILE.
+    IF WS-TRANS-FILE-STATUS NOT = '00'
+        DISPLAY 'Unable to open transaction file: ' WS-TRANS-FILENAME
+    ELSE
+        PERFORM UNTIL END-OF-TRANS-FILE
+            READ TRANS-FILE
+                AT END
+                    SET END-OF-TRANS-FILE TO TRUE
+                NOT AT END
+                    PERFORM PROCESS-TRANS-RECORD
+            END-READ
+        END-PERFORM
+        CLOSE TRANS-FILE
+        PERFORM WRITE-CHECKPOINT
+        PERFORM WRITE-CONTROL-REPORT
+    END-IF.
+
+READ-CHECKPOINT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF WS-CKPT-FILE-STATUS NOT = '00'
+        DISPLAY 'No checkpoint found - starting from the beginning'
+        MOVE 0 TO WS-CHECKPOINT-KEY
+    ELSE
+        READ CHECKPOINT-FILE
+            AT END
+                MOVE 0 TO WS-CHECKPOINT-KEY
+            NOT AT END
+                MOVE CKPT-LAST-KEY TO WS-CHECKPOINT-KEY
+        END-READ
+        CLOSE CHECKPOINT-FILE
+        DISPLAY 'Resuming after transaction key: ' WS-CHECKPOINT-KEY
+    END-IF.
 
-       DISPLAY 'Input A: ' WITH NO ADVANCING.
-       ACCEPT NUMBER-A.
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE SPACES TO CHECKPOINT-RECORD.
+    MOVE WS-LAST-PROCESSED-KEY TO CKPT-LAST-KEY.
+    WRITE CHECKPOINT-RECORD.
+    CLOSE CHECKPOINT-FILE.
+    MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT.
+    PERFORM WRITE-GL-SEQUENCE.
 
-       DISPLAY 'Input operator: ' WITH NO ADVANCING.
-       ACCEPT OPERATOR.
+PROCESS-TRANS-RECORD.
+    IF RESTART-REQUESTED AND TRANS-KEY NOT > WS-CHECKPOINT-KEY
+        CONTINUE
+    ELSE
+        MOVE 0.0 TO RESULT
+        MOVE TRANS-NUMBER-A TO NUMBER-A
+        MOVE TRANS-OPERATOR TO OPERATOR
+        MOVE TRANS-NUMBER-B TO NUMBER-B
 
-       DISPLAY 'Input B: ' WITH NO ADVANCING.
-       ACCEPT NUMBER-B.
+        ADD 1 TO WS-BATCH-RECORD-COUNT
 
-       IF OPERATOR = '+'
-           PERFORM ADDITION.
+        PERFORM EXECUTE-STEP-AND-LOG
 
-       IF OPERATOR = '-'
-           PERFORM SUBTRACTION.
+        IF INVALID-OPERATOR OR SIZE-ERROR-OCCURRED
+            PERFORM ACCUMULATE-REJECT-TOTAL
+        ELSE
+            PERFORM ACCUMULATE-CONTROL-TOTALS
+            PERFORM PROCESS-CHAIN-STEPS
+        END-IF
 
-       IF OPERATOR = '*'
-           PERFORM MULTIPLICATION.
+        MOVE TRANS-KEY TO WS-LAST-PROCESSED-KEY
+        ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+        IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+            PERFORM WRITE-CHECKPOINT
+        END-IF
+    END-IF.
 
-       IF OPERATOR = '/'
-           PERFORM CALC-DIVISION.
+PROCESS-CHAIN-STEPS.
+    IF TRANS-STEP-COUNT IS NUMERIC AND TRANS-STEP-COUNT > 5
+        DISPLAY 'Invalid chain step count (max 5): ' TRANS-STEP-COUNT
+        PERFORM ACCUMULATE-REJECT-TOTAL
+    ELSE
+        IF TRANS-STEP-COUNT IS NUMERIC AND TRANS-STEP-COUNT > 0
+            PERFORM VARYING WS-STEP-INDEX FROM 1 BY 1
+                    UNTIL WS-STEP-INDEX > TRANS-STEP-COUNT
+                MOVE RESULT TO NUMBER-A
+                MOVE TRANS-STEP-OPERATOR(WS-STEP-INDEX) TO OPERATOR
+                MOVE TRANS-STEP-OPERAND(WS-STEP-INDEX) TO NUMBER-B
 
-       DISPLAY 'Result: ' RESULT.
+                PERFORM EXECUTE-STEP-AND-LOG
 
-       STOP RUN.
+                IF INVALID-OPERATOR OR SIZE-ERROR-OCCURRED
+                    PERFORM ACCUMULATE-REJECT-TOTAL
+                ELSE
+                    PERFORM ACCUMULATE-CONTROL-TOTALS
+                END-IF
+            END-PERFORM
+        END-IF
+    END-IF.
+
+EXECUTE-STEP-AND-LOG.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    MOVE 'N' TO WS-INVALID-OPERATOR-FLAG.
+
+    PERFORM DETERMINE-OPERATION.
+
+    DISPLAY 'Result: ' RESULT.
+
+    IF INVALID-OPERATOR
+        DISPLAY 'Rejected: not posted to the audit log or GL interface'
+    ELSE
+        IF SIZE-ERROR-OCCURRED
+            DISPLAY 'Rejected: not posted to the audit log or GL interface'
+        ELSE
+            PERFORM WRITE-AUDIT-RECORD
+            PERFORM WRITE-GL-RECORD
+        END-IF
+    END-IF.
+
+ACCUMULATE-CONTROL-TOTALS.
+    ADD 1 TO WS-BATCH-TOTAL-COUNT.
+    ADD RESULT TO WS-BATCH-RESULT-SUM.
+
+    IF OPERATOR = '+'
+        ADD 1 TO WS-BATCH-ADD-COUNT.
+
+    IF OPERATOR = '-'
+        ADD 1 TO WS-BATCH-SUB-COUNT.
+
+    IF OPERATOR = '*'
+        ADD 1 TO WS-BATCH-MUL-COUNT.
+
+    IF OPERATOR = '/'
+        ADD 1 TO WS-BATCH-DIV-COUNT.
+
+    IF OPERATOR = '%'
+        ADD 1 TO WS-BATCH-PCT-COUNT.
+
+    IF OPERATOR = 'M'
+        ADD 1 TO WS-BATCH-MOD-COUNT.
+
+ACCUMULATE-REJECT-TOTAL.
+    ADD 1 TO WS-BATCH-REJECT-COUNT.
+
+DETERMINE-OPERATION.
+    IF OPERATOR = '+'
+        PERFORM ADDITION.
+
+    IF OPERATOR = '-'
+        PERFORM SUBTRACTION.
+
+    IF OPERATOR = '*'
+        PERFORM MULTIPLICATION.
+
+    IF OPERATOR = '/'
+        PERFORM CALC-DIVISION.
+
+    IF OPERATOR = '%'
+        PERFORM PERCENTAGE-CHANGE.
+
+    IF OPERATOR = 'M'
+        PERFORM MODULUS.
+
+    IF OPERATOR NOT = '+' AND OPERATOR NOT = '-' AND
+            OPERATOR NOT = '*' AND OPERATOR NOT = '/' AND
+            OPERATOR NOT = '%' AND OPERATOR NOT = 'M'
+        SET INVALID-OPERATOR TO TRUE
+        DISPLAY 'Invalid operator: ' OPERATOR.
 
 ADDITION.
-       ADD NUMBER-A, NUMBER-B GIVING RESULT.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    ADD NUMBER-A, NUMBER-B GIVING RESULT ROUNDED
+        ON SIZE ERROR
+            SET SIZE-ERROR-OCCURRED TO TRUE
+            DISPLAY 'RESULT overflow - prior value retained'
+    END-ADD.
 
 SUBTRACTION.
-       SUBTRACT NUMBER-B FROM NUMBER-A GIVING RESULT.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    SUBTRACT NUMBER-B FROM NUMBER-A GIVING RESULT ROUNDED
+        ON SIZE ERROR
+            SET SIZE-ERROR-OCCURRED TO TRUE
+            DISPLAY 'RESULT overflow - prior value retained'
+    END-SUBTRACT.
 
 MULTIPLICATION.
-       MULTIPLY NUMBER-A BY NUMBER-B GIVING RESULT.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    MULTIPLY NUMBER-A BY NUMBER-B GIVING RESULT ROUNDED
+        ON SIZE ERROR
+            SET SIZE-ERROR-OCCURRED TO TRUE
+            DISPLAY 'RESULT overflow - prior value retained'
+    END-MULTIPLY.
 
 CALC-DIVISION.
-       DIVIDE NUMBER-B INTO NUMBER-A GIVING RESULT.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    IF NUMBER-B = 0
+        DISPLAY 'Cannot divide by zero'
+        SET SIZE-ERROR-OCCURRED TO TRUE
+        MOVE 0.0 TO RESULT
+    ELSE
+        DIVIDE NUMBER-B INTO NUMBER-A GIVING RESULT ROUNDED
+            ON SIZE ERROR
+                SET SIZE-ERROR-OCCURRED TO TRUE
+                DISPLAY 'RESULT overflow - prior value retained'
+        END-DIVIDE
+    END-IF.
+
+PERCENTAGE-CHANGE.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    IF NUMBER-A = 0
+        DISPLAY 'Cannot compute percentage change from a zero base'
+        SET SIZE-ERROR-OCCURRED TO TRUE
+        MOVE 0.0 TO RESULT
+    ELSE
+        COMPUTE RESULT ROUNDED = ((NUMBER-B - NUMBER-A) / NUMBER-A) * 100
+            ON SIZE ERROR
+                SET SIZE-ERROR-OCCURRED TO TRUE
+                DISPLAY 'RESULT overflow - prior value retained'
+        END-COMPUTE
+    END-IF.
+
+MODULUS.
+    MOVE 'N' TO WS-SIZE-ERROR-FLAG.
+    IF NUMBER-B = 0
+        DISPLAY 'Cannot compute modulus by zero'
+        SET SIZE-ERROR-OCCURRED TO TRUE
+        MOVE 0.0 TO RESULT
+    ELSE
+        COMPUTE RESULT ROUNDED = FUNCTION MOD(NUMBER-A, NUMBER-B)
+            ON SIZE ERROR
+                SET SIZE-ERROR-OCCURRED TO TRUE
+                DISPLAY 'RESULT overflow - prior value retained'
+        END-COMPUTE
+    END-IF.
+
+WRITE-AUDIT-RECORD.
+    MOVE SPACES TO AUDIT-RECORD.
+
+    ACCEPT WS-SYS-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-SYS-TIME FROM TIME.
+
+    STRING WS-SYS-DATE(1:4) '-' WS-SYS-DATE(5:2) '-' WS-SYS-DATE(7:2)
+        DELIMITED BY SIZE INTO AUDIT-DATE.
+    STRING WS-SYS-TIME(1:2) ':' WS-SYS-TIME(3:2) ':' WS-SYS-TIME(5:2)
+        DELIMITED BY SIZE INTO AUDIT-TIME.
+
+    MOVE NUMBER-A TO AUDIT-NUMBER-A.
+    MOVE OPERATOR TO AUDIT-OPERATOR.
+    MOVE NUMBER-B TO AUDIT-NUMBER-B.
+    MOVE RESULT TO AUDIT-RESULT.
+
+    WRITE AUDIT-RECORD.
+
+WRITE-GL-RECORD.
+    MOVE SPACES TO GL-RECORD.
+
+    ADD 1 TO WS-GL-REFERENCE.
+    MOVE WS-GL-REFERENCE TO GL-REFERENCE.
+    MOVE AUDIT-DATE TO GL-DATE.
+
+    MOVE NUMBER-A TO GL-NUMBER-A.
+    MOVE OPERATOR TO GL-OPERATOR.
+    MOVE NUMBER-B TO GL-NUMBER-B.
+    MOVE RESULT TO GL-RESULT.
+
+    WRITE GL-RECORD.
+
+WRITE-CONTROL-REPORT.
+    OPEN OUTPUT CTRL-REPORT-FILE.
+
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    MOVE 'CALCULATOR BATCH CONTROL REPORT' TO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-RECORD-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'Records processed  . . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-TOTAL-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'Operations executed  . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-REJECT-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'Rejected transactions count  . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-ADD-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'ADDITION count . . . . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-SUB-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'SUBTRACTION count  . . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-MUL-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'MULTIPLICATION count . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-DIV-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'CALC-DIVISION count  . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-PCT-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'PERCENTAGE-CHANGE count  . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-MOD-COUNT TO WS-COUNT-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'MODULUS count  . . . . . . . . . : ' WS-COUNT-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    MOVE WS-BATCH-RESULT-SUM TO WS-SUM-DISPLAY.
+    MOVE SPACES TO CTRL-REPORT-RECORD.
+    STRING 'Sum of RESULT values . . . . . . : ' WS-SUM-DISPLAY
+        DELIMITED BY SIZE INTO CTRL-REPORT-RECORD.
+    WRITE CTRL-REPORT-RECORD.
+
+    CLOSE CTRL-REPORT-FILE.
+
+    DISPLAY ' '.
+    DISPLAY 'Batch control totals - records: ' WS-BATCH-RECORD-COUNT
+        ' sum: ' WS-SUM-DISPLAY.
