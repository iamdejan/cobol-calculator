@@ -0,0 +1,18 @@
+    *> Transaction record layout for Calculator batch mode.
+    *> One record drives one ADDITION/SUBTRACTION/MULTIPLICATION/
+    *> CALC-DIVISION (or, once chained, one multi-step run).
+    01 TRANS-RECORD.
+        05 TRANS-KEY PIC 9(6).
+        05 FILLER PIC X(1).
+        05 TRANS-NUMBER-A PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 TRANS-OPERATOR PIC X(1).
+        05 FILLER PIC X(1).
+        05 TRANS-NUMBER-B PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 TRANS-STEP-COUNT PIC 9(1).
+        05 TRANS-STEP OCCURS 5 TIMES.
+            10 FILLER PIC X(1).
+            10 TRANS-STEP-OPERATOR PIC X(1).
+            10 FILLER PIC X(1).
+            10 TRANS-STEP-OPERAND PIC S9(4)V9(6) SIGN LEADING SEPARATE.
