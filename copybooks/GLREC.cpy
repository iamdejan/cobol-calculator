@@ -0,0 +1,16 @@
+    *> GL posting interface record. One record per calculation, written
+    *> alongside the screen DISPLAY so finance's GL posting job can pick
+    *> up NUMBER-A/OPERATOR/NUMBER-B/RESULT directly instead of someone
+    *> re-keying the figure into the ledger system by hand.
+    01 GL-RECORD.
+        05 GL-REFERENCE PIC 9(9).
+        05 FILLER PIC X(1).
+        05 GL-DATE PIC X(10).
+        05 FILLER PIC X(1).
+        05 GL-NUMBER-A PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 GL-OPERATOR PIC X(1).
+        05 FILLER PIC X(1).
+        05 GL-NUMBER-B PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 GL-RESULT PIC S9(4)V9(6) SIGN LEADING SEPARATE.
