@@ -0,0 +1,4 @@
+    *> Checkpoint record for batch restart. Holds the TRANS-KEY of the
+    *> last transaction record successfully processed by BATCH-DRIVER.
+    01 CHECKPOINT-RECORD.
+        05 CKPT-LAST-KEY PIC 9(6).
