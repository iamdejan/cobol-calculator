@@ -0,0 +1,15 @@
+    *> Audit log record layout for Calculator. One line is written for
+    *> every ADDITION/SUBTRACTION/MULTIPLICATION/CALC-DIVISION so a
+    *> reported figure can be traced back to its inputs at month end.
+    01 AUDIT-RECORD.
+        05 AUDIT-DATE PIC X(10).
+        05 FILLER PIC X(1).
+        05 AUDIT-TIME PIC X(8).
+        05 FILLER PIC X(1).
+        05 AUDIT-NUMBER-A PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 AUDIT-OPERATOR PIC X(1).
+        05 FILLER PIC X(1).
+        05 AUDIT-NUMBER-B PIC S9(4)V9(6) SIGN LEADING SEPARATE.
+        05 FILLER PIC X(1).
+        05 AUDIT-RESULT PIC S9(4)V9(6) SIGN LEADING SEPARATE.
