@@ -0,0 +1,6 @@
+    *> Persisted GL posting reference sequence. Holds the last
+    *> GL-REFERENCE value written to CALCGL.OUT so the sequence keeps
+    *> counting up across runs/days instead of restarting at 1 and
+    *> colliding with references already posted to the GL.
+    01 GL-SEQUENCE-RECORD.
+        05 GL-SEQ-LAST-REFERENCE PIC 9(9).
