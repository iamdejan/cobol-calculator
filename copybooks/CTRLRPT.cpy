@@ -0,0 +1,3 @@
+    *> End-of-batch control report line. One record per printed line;
+    *> the report is free-form text, not a fielded record.
+    01 CTRL-REPORT-RECORD PIC X(80).
